@@ -1,50 +1,813 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TRANSACTION-LOADER.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER. IBM-Z15.
-       OBJECT-COMPUTER. IBM-Z15.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT TRANS-FILE ASSIGN TO 'transactions.dat'.
-           SELECT REPORT-FILE ASSIGN TO 'report.txt'.
-       DATA DIVISION.
-       FILE SECTION.
-       FD  TRANS-FILE.
-       01  TRANS-REC.
-           05 TRANS-ID         PIC X(12).
-           05 TRANS-TYPE       PIC X(4).
-           05 TRANS-AMOUNT     PIC S9(9)V99.
-       FD  REPORT-FILE.
-       01  REPORT-REC.
-           05 REPORT-LINE      PIC X(80).
-       WORKING-STORAGE SECTION.
-       01  WS-TOTAL-DEBITS     PIC S9(11)V99 VALUE 0.
-       01  WS-TOTAL-CREDITS    PIC S9(11)V99 VALUE 0.
-       01  WS-LINE             PIC X(80).
-       01  WS-EOF              PIC X VALUE 'N'.
-       PROCEDURE DIVISION.
-       MAIN-LOOP.
-           OPEN INPUT TRANS-FILE
-                OUTPUT REPORT-FILE
-           PERFORM UNTIL WS-EOF = 'Y'
-               READ TRANS-FILE
-                   AT END MOVE 'Y' TO WS-EOF
-               END-READ
-               IF WS-EOF NOT = 'Y'
-                   EVALUATE TRANS-TYPE
-                       WHEN 'CR'
-                           ADD TRANS-AMOUNT TO WS-TOTAL-CREDITS
-                       WHEN 'DB'
-                           ADD TRANS-AMOUNT TO WS-TOTAL-DEBITS
-                       WHEN OTHER
-                           DISPLAY 'Unknown transaction type'
-                   END-EVALUATE
-               END-IF
-           END-PERFORM
-           STRING 'TOTAL CREDITS: ' DELIMITED BY SIZE
-                  WS-TOTAL-CREDITS DELIMITED BY SIZE
-                  INTO WS-LINE
-           WRITE REPORT-REC FROM WS-LINE
-           CLOSE TRANS-FILE REPORT-FILE
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. TRANSACTION-LOADER.
+000120 AUTHOR. D-SHANTHRAM.
+000130 INSTALLATION. KATRAL-BATCH-SERVICES.
+000140 DATE-WRITTEN. 01/05/2021.
+000150 DATE-COMPILED. 08/09/2026.
+000160*****************************************************************
+000170* MODIFICATION HISTORY
+000180*-----------------------------------------------------------
+000190* DATE       INIT  DESCRIPTION
+000200* 01/05/2021  DS   ORIGINAL PROGRAM - CREDIT/DEBIT TOTALS ONLY.
+000210* 08/09/2026  DS   ADDED RV/FE ACCUMULATORS FOR REVERSAL AND
+000220*                  FEE TRANSACTION CODES, WITH A SUMMARY LINE
+000230*                  FOR EACH ON REPORT-FILE.
+000240* 08/09/2026  DS   ADDED A REASON CODE TO REJECT-FILE AND A
+000250*                  BASIC AMOUNT EDIT SO BAD RECORDS ARE KEPT
+000260*                  FOR REVIEW INSTEAD OF JUST BEING DISPLAYED.
+000270* 08/09/2026  DS   ADDED A FULL TRANSACTION DETAIL REGISTER TO
+000280*                  REPORT-FILE WITH PAGE HEADERS AND A LINE
+000290*                  COUNT BREAK, FOLLOWED BY THE SUMMARY TOTALS
+000300*                  AS A FINAL PAGE.
+000310* 08/09/2026  DS   CLOSING SUMMARY NOW SHOWS THE DEBIT TOTAL,
+000320*                  THE NET OF CREDITS OVER DEBITS, AND RECORD
+000330*                  COUNTS BY CATEGORY.
+000340* 08/09/2026  DS   RECOGNIZE A TRAILER RECORD (TYPE 'TR') AT THE
+000350*                  END OF TRANS-FILE AND RECONCILE ITS RECORD
+000360*                  COUNT AND HASH TOTAL AGAINST WHAT WAS ACTUALLY
+000370*                  ACCUMULATED. A MISMATCH IS FLAGGED ON
+000380*                  REPORT-FILE AND RETURNED VIA RETURN-CODE.
+000390* 08/09/2026  DS   ADDED EFFECTIVE-DATE TO TRANS-REC AND A
+000400*                  DATE-FROM/DATE-TO RUN PARAMETER SO A SINGLE
+000410*                  BUSINESS DATE CAN BE RERUN WITHOUT REPROCESSING
+000420*                  THE WHOLE EXTRACT. THE TRAILER RECONCILIATION
+000430*                  ABOVE STILL CHECKS EVERY PHYSICAL RECORD ON
+000440*                  TRANS-FILE REGARDLESS OF THE DATE WINDOW, SINCE
+000450*                  IT PROVES THE EXTRACT ARRIVED INTACT; ONLY
+000460*                  POSTING/REGISTER/REJECT HANDLING IS RESTRICTED
+000470*                  TO THE SELECTED DATES.
+000480* 08/09/2026  DS   ADDED DUPLICATE TRANS-ID DETECTION FOR THE
+000490*                  CURRENT RUN. A REPEATED TRANS-ID IS EXCLUDED
+000500*                  FROM THE TOTALS AND LISTED ON REPORT-FILE.
+000510* 08/09/2026  DS   ADDED A GL POSTING EXTRACT (GL-FILE, LAYOUT
+000520*                  IN GLPOST.CPY) WRITTEN ONCE PER RUN FROM THE
+000530*                  CLOSING ACCUMULATORS FOR PICKUP BY THE GL
+000540*                  FEED SUBSYSTEM.
+000550* 08/09/2026  DS   REORGANIZED TRANS-FILE AS AN INDEXED (KSDS)
+000560*                  FILE KEYED ON TRANS-ID SO A COMPANION PROGRAM
+000570*                  CAN DO DIRECT READS/UPDATES AGAINST IT. THE
+000580*                  LOADER ITSELF STILL READS IT SEQUENTIALLY, SO
+000590*                  MAIN-LOOP PROCESSING IS UNCHANGED.
+000600* 08/09/2026  DS   ADDED RESTART/CHECKPOINT SUPPORT. A CHECKPOINT
+000610*                  RECORD (LAST TRANS-ID POSTED PLUS THE RUNNING
+000620*                  ACCUMULATORS) IS WRITTEN EVERY WS-CKPT-INTERVAL
+000630*                  RECORDS. A RESTART INDICATOR ON LOADPARM.DAT
+000640*                  RESTORES THE ACCUMULATORS FROM THE LAST
+000650*                  CHECKPOINT AND STARTS TRANS-FILE PAST THE LAST
+000660*                  TRANS-ID POSTED, SO AN INTERRUPTED RUN DOES NOT
+000670*                  HAVE TO BE REPROCESSED FROM THE BEGINNING. THE
+000680*                  IN-RUN DUPLICATE-ID TABLE IS NOT CHECKPOINTED -
+000690*                  ON RESTART IT REBUILDS FROM THE RESTART POINT
+000700*                  FORWARD, WHICH IS CONSISTENT SINCE TRANS-IDs
+000710*                  ALREADY POSTED BEFORE THE CHECKPOINT ARE NOT
+000720*                  READ AGAIN.
+000730* 08/09/2026  DS   REVIEW FIXES: RESTART RUNS NOW OPEN EXTEND (NOT
+000740*                  OUTPUT) ON REPORT-FILE, REJECT-FILE AND GL-FILE
+000750*                  SO THE DETAIL REGISTER, REJECT RECORDS AND GL
+000760*                  EXTRACT FROM BEFORE THE INTERRUPTION SURVIVE,
+000770*                  AND WS-PAGE-COUNT/WS-LINE-COUNT ARE NOW CARRIED
+000780*                  IN THE CHECKPOINT RECORD SO PAGE NUMBERING
+000790*                  STAYS CORRECT ACROSS A RESTART. THE TRAILER
+000800*                  RECORD'S TRANS-ID IS NOW ASSUMED TO BE
+000810*                  HIGH-VALUES (RESERVED BY THE UPSTREAM KSDS LOAD
+000820*                  UTILITY) SO IT STILL SORTS LAST UNDER THE
+000830*                  ASCENDING-KEY READ THE TRANS-FILE REORG
+000840*                  INTRODUCED, AND ITS RECORD COUNT NOW RIDES IN
+000850*                  EFFECTIVE-DATE SINCE TRANS-ID NO LONGER CARRIES
+000860*                  IT. THE IN-RUN DUPLICATE-ID TABLE WAS ENLARGED
+000870*                  AND NOW FLAGS THE RUN ON REPORT-FILE IF IT EVER
+000880*                  FILLS, INSTEAD OF SILENTLY GIVING UP DUPLICATE
+000890*                  COVERAGE FOR THE REST OF THE FILE. SEE THE NOTE
+000900*                  BELOW ON TRANS-FILE'S UNIQUE KEY AND ITS
+000910*                  RELATIONSHIP TO THIS DUPLICATE CHECK.
+000920* 08/09/2026  DS   CKPT-DUP-COUNT AND CKPT-UNCHECKED-COUNT NOW
+000930*                  RIDE IN THE CHECKPOINT RECORD SO THE CLOSING
+000940*                  SUMMARY'S DUPLICATE/UNCHECKED COUNTS STAY
+000950*                  CORRECT ACROSS A RESTART. WS-DUP-SW AND
+000960*                  WS-DUP-TABLE-SW MOVED INTO WS-SWITCHES WITH
+000970*                  THE OTHER RUN SWITCHES. THE GL POSTING
+000980*                  EXTRACT IS NOW SKIPPED ON A TRAILER CONTROL
+000990*                  TOTAL MISMATCH SO A KNOWN-BAD RUN NO LONGER
+001000*                  POSTS TO THE GL FEED.
+001010* 08/09/2026  DS   THE CHECKPOINT WRITE IN 2000-PROCESS-ONE-RECORD
+001020*                  NOW HAPPENS AFTER THE RECORD IS FULLY POSTED/
+001030*                  REGISTERED/REJECTED, NOT BEFORE, SO A RESTART
+001040*                  CANNOT SKIP A RECORD'S CATEGORY TOTALS WHILE
+001050*                  STILL COUNTING IT IN RECORDS-READ/HASH-TOTAL.
+001060*                  HITTING END OF FILE WITHOUT EVER READING A
+001070*                  TRAILER RECORD IS NOW TREATED AS A CONTROL
+001080*                  TOTAL MISMATCH. REJECT-FILE NOW CARRIES THE
+001090*                  RECORD'S EFFECTIVE DATE SO A REJECTED RECORD
+001100*                  CAN BE RE-KEYED INTO THE RIGHT DATE'S RUN.
+001110*                  THE DUPLICATE-ID TABLE SEARCH IS NOW A SEARCH
+001120*                  ALL (BINARY SEARCH) SINCE TRANS-FILE'S KSDS
+001130*                  ORDERING KEEPS WS-SEEN-ID IN ASCENDING ORDER.
+001140*                  THE TRAILER RECORD'S COUNT/HASH FIELDS ARE NOW
+001150*                  NAMED IN THEIR OWN TRAILER-REC REDEFINITION OF
+001160*                  TRANS-REC INSTEAD OF REUSING EFFECTIVE-DATE/
+001170*                  TRANS-AMOUNT.
+001180*****************************************************************
+001190 ENVIRONMENT DIVISION.
+001200 CONFIGURATION SECTION.
+001210 SOURCE-COMPUTER. IBM-Z15.
+001220 OBJECT-COMPUTER. IBM-Z15.
+001230 INPUT-OUTPUT SECTION.
+001240 FILE-CONTROL.
+001250     SELECT TRANS-FILE ASSIGN TO 'TRANSACTIONS.DAT'
+001260         ORGANIZATION IS INDEXED
+001270         ACCESS MODE IS SEQUENTIAL
+001280         RECORD KEY IS TRANS-ID.
+001290     SELECT REPORT-FILE ASSIGN TO 'REPORT.TXT'
+001300         ORGANIZATION IS SEQUENTIAL.
+001310     SELECT REJECT-FILE ASSIGN TO 'REJECTS.DAT'
+001320         ORGANIZATION IS SEQUENTIAL.
+001330     SELECT PARM-FILE ASSIGN TO 'LOADPARM.DAT'
+001340         ORGANIZATION IS SEQUENTIAL.
+001350     SELECT GL-FILE ASSIGN TO 'GLPOST.DAT'
+001360         ORGANIZATION IS SEQUENTIAL.
+001370     SELECT CHECKPOINT-FILE ASSIGN TO 'CHECKPOINT.DAT'
+001380         ORGANIZATION IS SEQUENTIAL.
+001390 DATA DIVISION.
+001400 FILE SECTION.
+001410 FD  TRANS-FILE.
+001420 01  TRANS-REC.
+001430     05 TRANS-ID         PIC X(12).
+001440     05 TRANS-TYPE       PIC X(4).
+001450     05 TRANS-AMOUNT     PIC S9(9)V99.
+001460     05 EFFECTIVE-DATE   PIC 9(08).
+001470 01  TRAILER-REC REDEFINES TRANS-REC.
+001480*    THE TRAILER'S OWN LAYOUT OVER THE SAME BYTES AS TRANS-REC -
+001490*    SEE 3000-CHECK-TRAILER. TRANS-ID/TRANS-TYPE ARE NOT
+001500*    REINTERPRETED, SO THOSE POSITIONS ARE LEFT AS FILLER.
+001510     05 FILLER            PIC X(12).
+001520     05 FILLER            PIC X(4).
+001530     05 TR-HASH-TOTAL     PIC S9(9)V99.
+001540     05 TR-RECORD-COUNT   PIC 9(08).
+001550 FD  PARM-FILE.
+001560 01  PARM-REC.
+001570     05 PARM-DATE-FROM    PIC 9(08).
+001580     05 PARM-DATE-TO      PIC 9(08).
+001590     05 PARM-RESTART-SW   PIC X(01).
+001600        88 PARM-IS-RESTART            VALUE 'Y'.
+001610        88 PARM-NOT-RESTART           VALUE 'N'.
+001620 FD  REPORT-FILE.
+001630 01  REPORT-REC.
+001640     05 REPORT-LINE      PIC X(80).
+001650 FD  REJECT-FILE.
+001660 01  REJECT-REC.
+001670     05 REJECT-TRANS-ID    PIC X(12).
+001680     05 REJECT-TRANS-TYPE  PIC X(4).
+001690     05 REJECT-TRANS-AMT   PIC S9(9)V99.
+001700     05 REJECT-EFF-DATE    PIC 9(08).
+001710     05 REJECT-REASON-CD   PIC X(08).
+001720 FD  GL-FILE.
+001730     COPY GLPOST.
+001740 FD  CHECKPOINT-FILE.
+001750 01  CHECKPOINT-REC.
+001760     05 CKPT-LAST-TRANS-ID     PIC X(12).
+001770     05 CKPT-HASH-TOTAL        PIC S9(11)V99.
+001780     05 CKPT-TOTAL-CREDITS     PIC S9(11)V99.
+001790     05 CKPT-TOTAL-DEBITS      PIC S9(11)V99.
+001800     05 CKPT-TOTAL-REVERSALS   PIC S9(11)V99.
+001810     05 CKPT-TOTAL-FEES        PIC S9(11)V99.
+001820     05 CKPT-RECORDS-READ      PIC S9(07).
+001830     05 CKPT-CR-COUNT          PIC S9(07).
+001840     05 CKPT-DB-COUNT          PIC S9(07).
+001850     05 CKPT-RV-COUNT          PIC S9(07).
+001860     05 CKPT-FE-COUNT          PIC S9(07).
+001870     05 CKPT-REJECT-COUNT      PIC S9(07).
+001880     05 CKPT-PAGE-COUNT        PIC S9(04).
+001890     05 CKPT-LINE-COUNT        PIC S9(04).
+001900     05 CKPT-DUP-COUNT         PIC S9(07).
+001910     05 CKPT-UNCHECKED-COUNT   PIC S9(07).
+001920 WORKING-STORAGE SECTION.
+001930 01  WS-SWITCHES.
+001940     05 WS-EOF-SW             PIC X(01) VALUE 'N'.
+001950        88 WS-END-OF-FILE                VALUE 'Y'.
+001960        88 WS-NOT-END-OF-FILE            VALUE 'N'.
+001970     05 WS-EDIT-SW            PIC X(01) VALUE 'Y'.
+001980        88 WS-TRANS-VALID                VALUE 'Y'.
+001990        88 WS-TRANS-INVALID              VALUE 'N'.
+002000     05 WS-TRAILER-SW         PIC X(01) VALUE 'N'.
+002010        88 WS-TRAILER-MISMATCH           VALUE 'Y'.
+002020        88 WS-TRAILER-OK                 VALUE 'N'.
+002030     05 WS-RESTART-SW         PIC X(01) VALUE 'N'.
+002040        88 WS-RESTART-RUN                VALUE 'Y'.
+002050        88 WS-NORMAL-RUN                 VALUE 'N'.
+002060     05 WS-CKPT-EOF-SW        PIC X(01) VALUE 'N'.
+002070        88 WS-CKPT-END-OF-FILE           VALUE 'Y'.
+002080        88 WS-CKPT-NOT-END-OF-FILE       VALUE 'N'.
+002090     05 WS-DUP-SW             PIC X(01) VALUE 'N'.
+002100        88 WS-DUPLICATE-FOUND            VALUE 'Y'.
+002110        88 WS-NOT-DUPLICATE              VALUE 'N'.
+002120     05 WS-DUP-TABLE-SW       PIC X(01) VALUE 'N'.
+002130        88 WS-DUP-TABLE-FULL             VALUE 'Y'.
+002140        88 WS-DUP-TABLE-NOT-FULL         VALUE 'N'.
+002150     05 WS-TRAILER-SEEN-SW    PIC X(01) VALUE 'N'.
+002160        88 WS-TRAILER-SEEN               VALUE 'Y'.
+002170        88 WS-TRAILER-NOT-SEEN           VALUE 'N'.
+002180 01  WS-REJECT-REASON         PIC X(08) VALUE SPACES.
+002190 01  WS-CONTROL-TOTALS.
+002200     05 WS-RECORDS-READ       PIC S9(07) COMP VALUE 0.
+002210     05 WS-HASH-TOTAL         PIC S9(11)V99 VALUE 0.
+002220     05 WS-TRAILER-REC-CT     PIC 9(08).
+002230 01  WS-RETURN-CODE           PIC S9(04) COMP VALUE 0.
+002240 01  WS-DATE-RANGE.
+002250     05 WS-DATE-FROM          PIC 9(08) VALUE 00000000.
+002260     05 WS-DATE-TO            PIC 9(08) VALUE 99999999.
+002270 01  WS-CHECKPOINT-CONTROL.
+002280     05 WS-CKPT-INTERVAL      PIC S9(07) COMP VALUE 500.
+002290     05 WS-CKPT-COUNTER       PIC S9(07) COMP VALUE 0.
+002300     05 WS-LAST-CKPT-TRANS-ID PIC X(12) VALUE SPACES.
+002310 01  WS-SEEN-COUNT            PIC S9(07) COMP VALUE 0.
+002320 01  WS-DUP-COUNT             PIC S9(07) COMP VALUE 0.
+002330 01  WS-UNCHECKED-COUNT       PIC S9(07) COMP VALUE 0.
+002340 01  WS-SEEN-TABLE.
+002350     05 WS-SEEN-ENTRY OCCURS 0 TO 250000 TIMES
+002360                      DEPENDING ON WS-SEEN-COUNT
+002370                      ASCENDING KEY IS WS-SEEN-ID
+002380                      INDEXED BY WS-SEEN-IDX.
+002390        10 WS-SEEN-ID         PIC X(12).
+002400 01  WS-GL-ACCOUNTS.
+002410     05 WS-GL-ACCT-CREDITS    PIC X(10) VALUE '1000000001'.
+002420     05 WS-GL-ACCT-DEBITS     PIC X(10) VALUE '2000000001'.
+002430     05 WS-GL-ACCT-REVERSALS  PIC X(10) VALUE '3000000001'.
+002440     05 WS-GL-ACCT-FEES       PIC X(10) VALUE '4000000001'.
+002450 01  WS-BATCH-DATE            PIC 9(08).
+002460 01  WS-ACCUMULATORS.
+002470     05 WS-TOTAL-DEBITS       PIC S9(11)V99 VALUE 0.
+002480     05 WS-TOTAL-CREDITS      PIC S9(11)V99 VALUE 0.
+002490     05 WS-TOTAL-REVERSALS    PIC S9(11)V99 VALUE 0.
+002500     05 WS-TOTAL-FEES         PIC S9(11)V99 VALUE 0.
+002510     05 WS-NET-TOTAL          PIC S9(11)V99 VALUE 0.
+002520 01  WS-COUNTS.
+002530     05 WS-CR-COUNT           PIC S9(07) COMP VALUE 0.
+002540     05 WS-DB-COUNT           PIC S9(07) COMP VALUE 0.
+002550     05 WS-RV-COUNT           PIC S9(07) COMP VALUE 0.
+002560     05 WS-FE-COUNT           PIC S9(07) COMP VALUE 0.
+002570     05 WS-REJECT-COUNT       PIC S9(07) COMP VALUE 0.
+002580     05 WS-COUNT-EDIT         PIC ZZZ,ZZZ,ZZ9.
+002590 01  WS-PAGE-CONTROL.
+002600     05 WS-LINE-COUNT         PIC S9(04) COMP VALUE 0.
+002610     05 WS-PAGE-COUNT         PIC S9(04) COMP VALUE 0.
+002620     05 WS-MAX-LINES          PIC S9(04) COMP VALUE 50.
+002630     05 WS-PAGE-NO-EDIT       PIC ZZZ9.
+002640 01  WS-PRINT-AREAS.
+002650     05 WS-LINE               PIC X(80).
+002660 01  WS-DETAIL-LINE.
+002670     05 FILLER                PIC X(02) VALUE SPACES.
+002680     05 DL-TRANS-ID           PIC X(12).
+002690     05 FILLER                PIC X(03) VALUE SPACES.
+002700     05 DL-TRANS-TYPE         PIC X(04).
+002710     05 FILLER                PIC X(03) VALUE SPACES.
+002720     05 DL-TRANS-AMOUNT       PIC -(9)9.99.
+002730     05 FILLER                PIC X(43) VALUE SPACES.
+002740 PROCEDURE DIVISION.
+002750*****************************************************************
+002760* 0000-MAINLINE-CONTROL - OVERALL FLOW OF THE LOADER RUN.
+002770*****************************************************************
+002780 0000-MAINLINE-CONTROL.
+002790     PERFORM 1000-INITIALIZATION
+002800         THRU 1000-EXIT
+002810     PERFORM 2000-PROCESS-ONE-RECORD
+002820         THRU 2000-EXIT
+002830         UNTIL WS-END-OF-FILE
+002840     PERFORM 8000-TERMINATION
+002850         THRU 8000-EXIT
+002860     MOVE WS-RETURN-CODE TO RETURN-CODE
+002870     STOP RUN.
+002880*****************************************************************
+002890* 1000-INITIALIZATION - OPEN FILES AND PRIME THE READ. ON A
+002900*    RESTART RUN THE CHECKPOINT FILE IS READ TO RECOVER THE
+002910*    ACCUMULATORS AND THE LAST TRANS-ID POSTED, AND TRANS-FILE IS
+002920*    POSITIONED PAST THAT POINT BEFORE NORMAL PROCESSING RESUMES.
+002930*    REPORT-FILE, REJECT-FILE, GL-FILE AND CHECKPOINT-FILE ARE ALL
+002940*    OPENED EXTEND (NOT OUTPUT) ON A RESTART SO THE DETAIL
+002950*    REGISTER, REJECT/SUSPENSE RECORDS AND GL EXTRACT WRITTEN
+002960*    BEFORE THE INTERRUPTION ARE APPENDED TO, NOT WIPED OUT.
+002970*****************************************************************
+002980 1000-INITIALIZATION.
+002990     PERFORM 1100-READ-RUN-PARAMETER
+003000         THRU 1100-EXIT
+003010     IF WS-RESTART-RUN
+003020         PERFORM 1150-RESTORE-CHECKPOINT
+003030             THRU 1150-EXIT
+003040         OPEN INPUT TRANS-FILE
+003050         MOVE WS-LAST-CKPT-TRANS-ID TO TRANS-ID
+003060         START TRANS-FILE KEY IS GREATER THAN TRANS-ID
+003070             INVALID KEY
+003080                 SET WS-END-OF-FILE TO TRUE
+003090         END-START
+003100         OPEN EXTEND CHECKPOINT-FILE
+003110         OPEN EXTEND REPORT-FILE
+003120         OPEN EXTEND REJECT-FILE
+003130         OPEN EXTEND GL-FILE
+003140     ELSE
+003150         OPEN INPUT TRANS-FILE
+003160         OPEN OUTPUT CHECKPOINT-FILE
+003170         OPEN OUTPUT REPORT-FILE
+003180         OPEN OUTPUT REJECT-FILE
+003190         OPEN OUTPUT GL-FILE
+003200     END-IF
+003210     PERFORM 2600-WRITE-PAGE-HEADER
+003220         THRU 2600-EXIT.
+003230 1000-EXIT.
+003240     EXIT.
+003250*****************************************************************
+003260* 1100-READ-RUN-PARAMETER - PICK UP THE OPTIONAL DATE-FROM AND
+003270*    DATE-TO SELECTION WINDOW AND THE RESTART INDICATOR. WHEN NO
+003280*    PARAMETER RECORD IS PRESENT THE FULL FILE IS PROCESSED FROM
+003290*    THE BEGINNING, AS BEFORE.
+003300*****************************************************************
+003310 1100-READ-RUN-PARAMETER.
+003320     OPEN INPUT PARM-FILE
+003330     READ PARM-FILE
+003340         AT END
+003350             CONTINUE
+003360         NOT AT END
+003370             MOVE PARM-DATE-FROM TO WS-DATE-FROM
+003380             MOVE PARM-DATE-TO TO WS-DATE-TO
+003390             IF PARM-IS-RESTART
+003400                 SET WS-RESTART-RUN TO TRUE
+003410             END-IF
+003420     END-READ
+003430     CLOSE PARM-FILE.
+003440 1100-EXIT.
+003450     EXIT.
+003460*****************************************************************
+003470* 1150-RESTORE-CHECKPOINT - READ THE CHECKPOINT FILE THROUGH TO
+003480*    ITS LAST RECORD, RESTORING THE ACCUMULATORS AND COUNTS AS OF
+003490*    THE LAST CHECKPOINT TAKEN BEFORE THE PRIOR RUN STOPPED.
+003500*****************************************************************
+003510 1150-RESTORE-CHECKPOINT.
+003520     OPEN INPUT CHECKPOINT-FILE
+003530     PERFORM 1160-READ-CHECKPOINT-RECORD
+003540         THRU 1160-EXIT
+003550         UNTIL WS-CKPT-END-OF-FILE
+003560     CLOSE CHECKPOINT-FILE.
+003570 1150-EXIT.
+003580     EXIT.
+003590*****************************************************************
+003600* 1160-READ-CHECKPOINT-RECORD - READ ONE CHECKPOINT RECORD AND
+003610*    KEEP ITS VALUES; THE LAST RECORD ON THE FILE IS THE MOST
+003620*    RECENT CHECKPOINT TAKEN.
+003630*****************************************************************
+003640 1160-READ-CHECKPOINT-RECORD.
+003650     READ CHECKPOINT-FILE
+003660         AT END
+003670             SET WS-CKPT-END-OF-FILE TO TRUE
+003680         NOT AT END
+003690             MOVE CKPT-LAST-TRANS-ID   TO WS-LAST-CKPT-TRANS-ID
+003700             MOVE CKPT-HASH-TOTAL      TO WS-HASH-TOTAL
+003710             MOVE CKPT-TOTAL-CREDITS   TO WS-TOTAL-CREDITS
+003720             MOVE CKPT-TOTAL-DEBITS    TO WS-TOTAL-DEBITS
+003730             MOVE CKPT-TOTAL-REVERSALS TO WS-TOTAL-REVERSALS
+003740             MOVE CKPT-TOTAL-FEES      TO WS-TOTAL-FEES
+003750             MOVE CKPT-RECORDS-READ    TO WS-RECORDS-READ
+003760             MOVE CKPT-CR-COUNT        TO WS-CR-COUNT
+003770             MOVE CKPT-DB-COUNT        TO WS-DB-COUNT
+003780             MOVE CKPT-RV-COUNT        TO WS-RV-COUNT
+003790             MOVE CKPT-FE-COUNT        TO WS-FE-COUNT
+003800             MOVE CKPT-REJECT-COUNT    TO WS-REJECT-COUNT
+003810             MOVE CKPT-PAGE-COUNT      TO WS-PAGE-COUNT
+003820             MOVE CKPT-LINE-COUNT      TO WS-LINE-COUNT
+003830             MOVE CKPT-DUP-COUNT       TO WS-DUP-COUNT
+003840             MOVE CKPT-UNCHECKED-COUNT TO WS-UNCHECKED-COUNT
+003850     END-READ.
+003860 1160-EXIT.
+003870     EXIT.
+003880*****************************************************************
+003890* 2000-PROCESS-ONE-RECORD - READ, CLASSIFY AND POST ONE RECORD.
+003900*****************************************************************
+003910 2000-PROCESS-ONE-RECORD.
+003920     PERFORM 2100-READ-TRANS-RECORD
+003930         THRU 2100-EXIT
+003940     IF WS-NOT-END-OF-FILE
+003950         IF TRANS-TYPE = 'TR'
+003960             SET WS-TRAILER-SEEN TO TRUE
+003970             PERFORM 3000-CHECK-TRAILER
+003980                 THRU 3000-EXIT
+003990             SET WS-END-OF-FILE TO TRUE
+004000         ELSE
+004010             ADD 1 TO WS-RECORDS-READ
+004020             ADD TRANS-AMOUNT TO WS-HASH-TOTAL
+004030             IF EFFECTIVE-DATE >= WS-DATE-FROM
+004040                 AND EFFECTIVE-DATE <= WS-DATE-TO
+004050                 PERFORM 2200-EDIT-TRANS-RECORD
+004060                     THRU 2200-EXIT
+004070                 PERFORM 2300-CHECK-DUPLICATE
+004080                     THRU 2300-EXIT
+004090                 PERFORM 2500-WRITE-DETAIL-LINE
+004100                     THRU 2500-EXIT
+004110                 EVALUATE TRUE
+004120                     WHEN WS-DUPLICATE-FOUND
+004130                         PERFORM 2350-WRITE-DUPLICATE-MSG
+004140                             THRU 2350-EXIT
+004150                     WHEN WS-TRANS-VALID
+004160                         PERFORM 2400-POST-TOTALS
+004170                             THRU 2400-EXIT
+004180                     WHEN OTHER
+004190                         PERFORM 2450-WRITE-REJECT-RECORD
+004200                             THRU 2450-EXIT
+004210                 END-EVALUATE
+004220             END-IF
+004230             ADD 1 TO WS-CKPT-COUNTER
+004240             IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+004250                 PERFORM 2700-WRITE-CHECKPOINT
+004260                     THRU 2700-EXIT
+004270                 MOVE 0 TO WS-CKPT-COUNTER
+004280             END-IF
+004290         END-IF
+004300     END-IF.
+004310 2000-EXIT.
+004320     EXIT.
+004330*****************************************************************
+004340* 2100-READ-TRANS-RECORD - GET THE NEXT TRANSACTION RECORD.
+004350*****************************************************************
+004360 2100-READ-TRANS-RECORD.
+004370     READ TRANS-FILE
+004380         AT END
+004390             SET WS-END-OF-FILE TO TRUE
+004400     END-READ.
+004410 2100-EXIT.
+004420     EXIT.
+004430*****************************************************************
+004440* 2200-EDIT-TRANS-RECORD - VALIDATE TRANS-TYPE AND TRANS-AMOUNT
+004450*    BEFORE THE RECORD IS ALLOWED TO POST. A TRULY UNRECOGNIZED
+004460*    TYPE OR AN INVALID AMOUNT IS FLAGGED WITH A REASON CODE
+004470*    AND SENT TO REJECT-FILE INSTEAD OF JUST BEING DISPLAYED.
+004480*****************************************************************
+004490 2200-EDIT-TRANS-RECORD.
+004500     SET WS-TRANS-VALID TO TRUE
+004510     MOVE SPACES TO WS-REJECT-REASON
+004520     EVALUATE TRANS-TYPE
+004530         WHEN 'CR'
+004540         WHEN 'DB'
+004550         WHEN 'RV'
+004560         WHEN 'FE'
+004570             CONTINUE
+004580         WHEN OTHER
+004590             SET WS-TRANS-INVALID TO TRUE
+004600             MOVE 'BAD-TYPE' TO WS-REJECT-REASON
+004610     END-EVALUATE
+004620     IF WS-TRANS-VALID
+004630         IF TRANS-AMOUNT = 0
+004640             SET WS-TRANS-INVALID TO TRUE
+004650             MOVE 'BAD-AMT ' TO WS-REJECT-REASON
+004660         END-IF
+004670     END-IF.
+004680 2200-EXIT.
+004690     EXIT.
+004700*****************************************************************
+004710* 2300-CHECK-DUPLICATE - SEARCH THE TABLE OF TRANS-ID VALUES SEEN
+004720*    SO FAR THIS RUN. A REPEAT IS FLAGGED AND LEFT OUT OF THE
+004730*    SEEN TABLE AGAIN; A NEW ID IS ADDED FOR FUTURE COMPARISONS.
+004740*    TRANS-FILE IS READ IN ASCENDING TRANS-ID KEY ORDER, SO
+004750*    WS-SEEN-ID ENTRIES ARE ALWAYS APPENDED IN ASCENDING ORDER;
+004760*    SEARCH ALL (BINARY SEARCH) IS USED INSTEAD OF A SERIAL
+004770*    SEARCH SO A LARGE TABLE DOES NOT TURN THIS INTO AN O(N**2)
+004780*    SCAN OVER A LARGE DAILY FILE.
+004790*    NOTE: TRANS-FILE IS NOW A KSDS KEYED UNIQUELY ON TRANS-ID
+004800*    (SEE THE SELECT FOR TRANS-FILE), SO TWO RECORDS WITH THE
+004810*    SAME TRANS-ID CAN NO LONGER COEXIST ON THE FILE ITSELF - THE
+004820*    UPSTREAM LOAD UTILITY THAT BUILDS THE KSDS REJECTS A TRUE
+004830*    DUPLICATE KEY BEFORE THIS PROGRAM EVER SEES IT. THIS CHECK
+004840*    IS THEREFORE KEPT AS DEFENSE-IN-DEPTH (E.G. IF TRANS-FILE IS
+004850*    EVER RE-POINTED AT A FLAT SEQUENTIAL EXTRACT FOR TESTING, OR
+004860*    ACCESS MODE IS LATER CHANGED) RATHER THAN THE PRIMARY
+004870*    SAFEGUARD AGAINST A DOUBLE-SENT TRANS-ID IT WAS ORIGINALLY
+004880*    WRITTEN TO BE; IT WILL NOT FIND A DUPLICATE IN NORMAL
+004890*    PRODUCTION RUNS AGAINST THE KSDS.
+004900*****************************************************************
+004910 2300-CHECK-DUPLICATE.
+004920     SET WS-NOT-DUPLICATE TO TRUE
+004930     IF WS-SEEN-COUNT > 0
+004940         SEARCH ALL WS-SEEN-ENTRY
+004950             AT END
+004960                 CONTINUE
+004970             WHEN WS-SEEN-ID (WS-SEEN-IDX) = TRANS-ID
+004980                 SET WS-DUPLICATE-FOUND TO TRUE
+004990         END-SEARCH
+005000     END-IF
+005010     IF WS-NOT-DUPLICATE
+005020         IF WS-SEEN-COUNT < 250000
+005030             ADD 1 TO WS-SEEN-COUNT
+005040             MOVE TRANS-ID TO WS-SEEN-ID (WS-SEEN-COUNT)
+005050         ELSE
+005060             SET WS-DUP-TABLE-FULL TO TRUE
+005070             ADD 1 TO WS-UNCHECKED-COUNT
+005080         END-IF
+005090     ELSE
+005100         ADD 1 TO WS-DUP-COUNT
+005110     END-IF.
+005120 2300-EXIT.
+005130     EXIT.
+005140*****************************************************************
+005150* 2350-WRITE-DUPLICATE-MSG - REPORT A DUPLICATE TRANS-ID ON
+005160*    REPORT-FILE. THE RECORD IS EXCLUDED FROM THE TOTALS.
+005170*****************************************************************
+005180 2350-WRITE-DUPLICATE-MSG.
+005190     MOVE SPACES TO WS-LINE
+005200     STRING '** DUPLICATE TRANS-ID EXCLUDED: ' DELIMITED BY SIZE
+005210            TRANS-ID DELIMITED BY SIZE
+005220            INTO WS-LINE
+005230     WRITE REPORT-REC FROM WS-LINE
+005240     ADD 1 TO WS-LINE-COUNT
+005250     IF WS-LINE-COUNT >= WS-MAX-LINES
+005260         PERFORM 2600-WRITE-PAGE-HEADER
+005270             THRU 2600-EXIT
+005280     END-IF.
+005290 2350-EXIT.
+005300     EXIT.
+005310*****************************************************************
+005320* 2400-POST-TOTALS - CLASSIFY TRANS-TYPE AND UPDATE ACCUMULATORS
+005330*    FOR A RECORD THAT HAS ALREADY PASSED EDIT.
+005340*****************************************************************
+005350 2400-POST-TOTALS.
+005360     EVALUATE TRANS-TYPE
+005370         WHEN 'CR'
+005380             ADD TRANS-AMOUNT TO WS-TOTAL-CREDITS
+005390             ADD 1 TO WS-CR-COUNT
+005400         WHEN 'DB'
+005410             ADD TRANS-AMOUNT TO WS-TOTAL-DEBITS
+005420             ADD 1 TO WS-DB-COUNT
+005430         WHEN 'RV'
+005440             ADD TRANS-AMOUNT TO WS-TOTAL-REVERSALS
+005450             ADD 1 TO WS-RV-COUNT
+005460         WHEN 'FE'
+005470             ADD TRANS-AMOUNT TO WS-TOTAL-FEES
+005480             ADD 1 TO WS-FE-COUNT
+005490     END-EVALUATE.
+005500 2400-EXIT.
+005510     EXIT.
+005520*****************************************************************
+005530* 2450-WRITE-REJECT-RECORD - COPY A FAILED TRANS-REC, ALONG WITH
+005540*    THE REASON IT FAILED EDIT, OUT TO THE REJECT/SUSPENSE FILE.
+005550*****************************************************************
+005560 2450-WRITE-REJECT-RECORD.
+005570     MOVE TRANS-ID TO REJECT-TRANS-ID
+005580     MOVE TRANS-TYPE TO REJECT-TRANS-TYPE
+005590     MOVE TRANS-AMOUNT TO REJECT-TRANS-AMT
+005600     MOVE EFFECTIVE-DATE TO REJECT-EFF-DATE
+005610     MOVE WS-REJECT-REASON TO REJECT-REASON-CD
+005620     WRITE REJECT-REC
+005630     ADD 1 TO WS-REJECT-COUNT.
+005640 2450-EXIT.
+005650     EXIT.
+005660*****************************************************************
+005670* 2500-WRITE-DETAIL-LINE - PRINT ONE LINE OF THE TRANSACTION
+005680*    DETAIL REGISTER FOR THE RECORD JUST READ, BREAKING TO A
+005690*    NEW PAGE AND RE-HEADING WHEN THE LINE COUNT IS EXCEEDED.
+005700*****************************************************************
+005710 2500-WRITE-DETAIL-LINE.
+005720     MOVE SPACES TO WS-DETAIL-LINE
+005730     MOVE TRANS-ID TO DL-TRANS-ID
+005740     MOVE TRANS-TYPE TO DL-TRANS-TYPE
+005750     MOVE TRANS-AMOUNT TO DL-TRANS-AMOUNT
+005760     WRITE REPORT-REC FROM WS-DETAIL-LINE
+005770     ADD 1 TO WS-LINE-COUNT
+005780     IF WS-LINE-COUNT >= WS-MAX-LINES
+005790         PERFORM 2600-WRITE-PAGE-HEADER
+005800             THRU 2600-EXIT
+005810     END-IF.
+005820 2500-EXIT.
+005830     EXIT.
+005840*****************************************************************
+005850* 2600-WRITE-PAGE-HEADER - START A NEW PAGE OF THE TRANSACTION
+005860*    DETAIL REGISTER AND RESET THE LINE COUNT.
+005870*****************************************************************
+005880 2600-WRITE-PAGE-HEADER.
+005890     ADD 1 TO WS-PAGE-COUNT
+005900     MOVE WS-PAGE-COUNT TO WS-PAGE-NO-EDIT
+005910     MOVE SPACES TO WS-LINE
+005920     STRING 'TRANSACTION DETAIL REGISTER' DELIMITED BY SIZE
+005930            '                    PAGE: ' DELIMITED BY SIZE
+005940            WS-PAGE-NO-EDIT DELIMITED BY SIZE
+005950            INTO WS-LINE
+005960     WRITE REPORT-REC FROM WS-LINE
+005970     MOVE SPACES TO WS-LINE
+005980     STRING 'TRANS-ID        TYPE   AMOUNT' DELIMITED BY SIZE
+005990            INTO WS-LINE
+006000     WRITE REPORT-REC FROM WS-LINE
+006010     MOVE 0 TO WS-LINE-COUNT.
+006020 2600-EXIT.
+006030     EXIT.
+006040*****************************************************************
+006050* 2700-WRITE-CHECKPOINT - SNAPSHOT THE LAST TRANS-ID PROCESSED AND
+006060*    THE RUNNING ACCUMULATORS SO A FAILED RUN CAN BE RESTARTED
+006070*    FROM THIS POINT INSTEAD OF FROM THE BEGINNING OF TRANS-FILE.
+006080*****************************************************************
+006090 2700-WRITE-CHECKPOINT.
+006100     MOVE TRANS-ID             TO CKPT-LAST-TRANS-ID
+006110     MOVE WS-HASH-TOTAL        TO CKPT-HASH-TOTAL
+006120     MOVE WS-TOTAL-CREDITS     TO CKPT-TOTAL-CREDITS
+006130     MOVE WS-TOTAL-DEBITS      TO CKPT-TOTAL-DEBITS
+006140     MOVE WS-TOTAL-REVERSALS   TO CKPT-TOTAL-REVERSALS
+006150     MOVE WS-TOTAL-FEES        TO CKPT-TOTAL-FEES
+006160     MOVE WS-RECORDS-READ      TO CKPT-RECORDS-READ
+006170     MOVE WS-CR-COUNT          TO CKPT-CR-COUNT
+006180     MOVE WS-DB-COUNT          TO CKPT-DB-COUNT
+006190     MOVE WS-RV-COUNT          TO CKPT-RV-COUNT
+006200     MOVE WS-FE-COUNT          TO CKPT-FE-COUNT
+006210     MOVE WS-REJECT-COUNT      TO CKPT-REJECT-COUNT
+006220     MOVE WS-PAGE-COUNT        TO CKPT-PAGE-COUNT
+006230     MOVE WS-LINE-COUNT        TO CKPT-LINE-COUNT
+006240     MOVE WS-DUP-COUNT         TO CKPT-DUP-COUNT
+006250     MOVE WS-UNCHECKED-COUNT   TO CKPT-UNCHECKED-COUNT
+006260     WRITE CHECKPOINT-REC.
+006270 2700-EXIT.
+006280     EXIT.
+006290*****************************************************************
+006300* 3000-CHECK-TRAILER - COMPARE THE TRAILER RECORD'S RECORD COUNT
+006310*    AND HASH TOTAL AGAINST WHAT MAIN-LOOP ACTUALLY ACCUMULATED,
+006320*    FLAGGING ANY MISMATCH RATHER THAN REPORTING ON A POSSIBLY
+006330*    TRUNCATED FILE. SINCE TRANS-FILE IS A KEYED KSDS READ IN
+006340*    ASCENDING TRANS-ID ORDER, THE UPSTREAM LOAD UTILITY RESERVES
+006350*    HIGH-VALUES AS THE TRAILER'S TRANS-ID SO IT ALWAYS SORTS
+006360*    AFTER EVERY REAL TRANSACTION KEY AND IS STILL THE LAST
+006370*    RECORD READ. THE RECORD COUNT AND HASH TOTAL ARE READ VIA
+006380*    TRAILER-REC (SEE THE FD FOR TRANS-FILE), THE TRAILER'S OWN
+006390*    REDEFINITION OF TRANS-REC, SO THEY HAVE THEIR OWN NAMES
+006400*    (TR-RECORD-COUNT/TR-HASH-TOTAL) RATHER THAN BORROWING
+006410*    EFFECTIVE-DATE/TRANS-AMOUNT'S NAMES FOR A DIFFERENT MEANING.
+006420*****************************************************************
+006430 3000-CHECK-TRAILER.
+006440     MOVE TR-RECORD-COUNT TO WS-TRAILER-REC-CT
+006450     IF WS-TRAILER-REC-CT NOT = WS-RECORDS-READ
+006460         SET WS-TRAILER-MISMATCH TO TRUE
+006470     END-IF
+006480     IF TR-HASH-TOTAL NOT = WS-HASH-TOTAL
+006490         SET WS-TRAILER-MISMATCH TO TRUE
+006500     END-IF.
+006510 3000-EXIT.
+006520     EXIT.
+006530*****************************************************************
+006540* 8000-TERMINATION - WRITE THE SUMMARY TOTALS AS A FINAL PAGE
+006550*    OF REPORT-FILE AND CLOSE THE FILES. A RUN THAT HIT END OF
+006560*    TRANS-FILE WITHOUT EVER READING A TRAILER RECORD IS A
+006570*    TRUNCATED EXTRACT AND IS TREATED THE SAME AS A CONTROL
+006580*    TOTAL MISMATCH BELOW.
+006590*****************************************************************
+006600 8000-TERMINATION.
+006610     IF WS-TRAILER-NOT-SEEN
+006620         SET WS-TRAILER-MISMATCH TO TRUE
+006630     END-IF
+006640     PERFORM 8050-WRITE-SUMMARY-HEADER
+006650         THRU 8050-EXIT
+006660     PERFORM 8100-WRITE-SUMMARY-TOTALS
+006670         THRU 8100-EXIT
+006680     IF WS-TRAILER-MISMATCH
+006690         MOVE SPACES TO WS-LINE
+006700         STRING '** TRAILER CONTROL TOTAL MISMATCH **'
+006710                DELIMITED BY SIZE
+006720                INTO WS-LINE
+006730         WRITE REPORT-REC FROM WS-LINE
+006740         MOVE SPACES TO WS-LINE
+006750         STRING '** GL EXTRACT SUPPRESSED - RUN NOT TRUSTED **'
+006760                DELIMITED BY SIZE
+006770                INTO WS-LINE
+006780         WRITE REPORT-REC FROM WS-LINE
+006790         MOVE 16 TO WS-RETURN-CODE
+006800     ELSE
+006810         PERFORM 8200-WRITE-GL-EXTRACT
+006820             THRU 8200-EXIT
+006830     END-IF
+006840     CLOSE TRANS-FILE
+006850           REPORT-FILE
+006860           REJECT-FILE
+006870           GL-FILE
+006880           CHECKPOINT-FILE.
+006890 8000-EXIT.
+006900     EXIT.
+006910*****************************************************************
+006920* 8050-WRITE-SUMMARY-HEADER - BREAK TO A FRESH PAGE FOR THE
+006930*    CLOSING SUMMARY SO IT DOES NOT RUN ON FROM THE LAST PAGE
+006940*    OF DETAIL LINES.
+006950*****************************************************************
+006960 8050-WRITE-SUMMARY-HEADER.
+006970     ADD 1 TO WS-PAGE-COUNT
+006980     MOVE WS-PAGE-COUNT TO WS-PAGE-NO-EDIT
+006990     MOVE SPACES TO WS-LINE
+007000     STRING 'TRANSACTION SUMMARY REPORT' DELIMITED BY SIZE
+007010            '                   PAGE: ' DELIMITED BY SIZE
+007020            WS-PAGE-NO-EDIT DELIMITED BY SIZE
+007030            INTO WS-LINE
+007040     WRITE REPORT-REC FROM WS-LINE
+007050     MOVE SPACES TO WS-LINE
+007060     WRITE REPORT-REC FROM WS-LINE.
+007070 8050-EXIT.
+007080     EXIT.
+007090*****************************************************************
+007100* 8100-WRITE-SUMMARY-TOTALS - PRINT THE CLOSING CONTROL TOTALS.
+007110*****************************************************************
+007120 8100-WRITE-SUMMARY-TOTALS.
+007130     SUBTRACT WS-TOTAL-DEBITS FROM WS-TOTAL-CREDITS
+007140         GIVING WS-NET-TOTAL
+007150     MOVE SPACES TO WS-LINE
+007160     STRING 'TOTAL CREDITS:   ' DELIMITED BY SIZE
+007170            WS-TOTAL-CREDITS   DELIMITED BY SIZE
+007180            INTO WS-LINE
+007190     WRITE REPORT-REC FROM WS-LINE
+007200     MOVE SPACES TO WS-LINE
+007210     STRING 'TOTAL DEBITS:    ' DELIMITED BY SIZE
+007220            WS-TOTAL-DEBITS    DELIMITED BY SIZE
+007230            INTO WS-LINE
+007240     WRITE REPORT-REC FROM WS-LINE
+007250     MOVE SPACES TO WS-LINE
+007260     STRING 'TOTAL REVERSALS: ' DELIMITED BY SIZE
+007270            WS-TOTAL-REVERSALS DELIMITED BY SIZE
+007280            INTO WS-LINE
+007290     WRITE REPORT-REC FROM WS-LINE
+007300     MOVE SPACES TO WS-LINE
+007310     STRING 'TOTAL FEES:      ' DELIMITED BY SIZE
+007320            WS-TOTAL-FEES      DELIMITED BY SIZE
+007330            INTO WS-LINE
+007340     WRITE REPORT-REC FROM WS-LINE
+007350     MOVE SPACES TO WS-LINE
+007360     STRING 'NET (CR - DB):   ' DELIMITED BY SIZE
+007370            WS-NET-TOTAL       DELIMITED BY SIZE
+007380            INTO WS-LINE
+007390     WRITE REPORT-REC FROM WS-LINE
+007400     MOVE SPACES TO WS-LINE
+007410     WRITE REPORT-REC FROM WS-LINE
+007420     MOVE WS-CR-COUNT TO WS-COUNT-EDIT
+007430     MOVE SPACES TO WS-LINE
+007440     STRING 'CR RECORD COUNT:     ' DELIMITED BY SIZE
+007450            WS-COUNT-EDIT        DELIMITED BY SIZE
+007460            INTO WS-LINE
+007470     WRITE REPORT-REC FROM WS-LINE
+007480     MOVE WS-DB-COUNT TO WS-COUNT-EDIT
+007490     MOVE SPACES TO WS-LINE
+007500     STRING 'DB RECORD COUNT:     ' DELIMITED BY SIZE
+007510            WS-COUNT-EDIT        DELIMITED BY SIZE
+007520            INTO WS-LINE
+007530     WRITE REPORT-REC FROM WS-LINE
+007540     MOVE WS-RV-COUNT TO WS-COUNT-EDIT
+007550     MOVE SPACES TO WS-LINE
+007560     STRING 'RV RECORD COUNT:     ' DELIMITED BY SIZE
+007570            WS-COUNT-EDIT        DELIMITED BY SIZE
+007580            INTO WS-LINE
+007590     WRITE REPORT-REC FROM WS-LINE
+007600     MOVE WS-FE-COUNT TO WS-COUNT-EDIT
+007610     MOVE SPACES TO WS-LINE
+007620     STRING 'FE RECORD COUNT:     ' DELIMITED BY SIZE
+007630            WS-COUNT-EDIT        DELIMITED BY SIZE
+007640            INTO WS-LINE
+007650     WRITE REPORT-REC FROM WS-LINE
+007660     MOVE WS-REJECT-COUNT TO WS-COUNT-EDIT
+007670     MOVE SPACES TO WS-LINE
+007680     STRING 'REJECTED RECORD CT:  ' DELIMITED BY SIZE
+007690            WS-COUNT-EDIT        DELIMITED BY SIZE
+007700            INTO WS-LINE
+007710     WRITE REPORT-REC FROM WS-LINE
+007720     MOVE WS-DUP-COUNT TO WS-COUNT-EDIT
+007730     MOVE SPACES TO WS-LINE
+007740     STRING 'DUPLICATE RECORD CT: ' DELIMITED BY SIZE
+007750            WS-COUNT-EDIT        DELIMITED BY SIZE
+007760            INTO WS-LINE
+007770     WRITE REPORT-REC FROM WS-LINE
+007780     IF WS-DUP-TABLE-FULL
+007790         MOVE SPACES TO WS-LINE
+007800         STRING '** DUP CHECK TABLE FULL - COVERAGE PARTIAL **'
+007810                DELIMITED BY SIZE
+007820                INTO WS-LINE
+007830         WRITE REPORT-REC FROM WS-LINE
+007840         MOVE WS-UNCHECKED-COUNT TO WS-COUNT-EDIT
+007850         MOVE SPACES TO WS-LINE
+007860         STRING 'UNCHECKED RECORD CT: ' DELIMITED BY SIZE
+007870                WS-COUNT-EDIT        DELIMITED BY SIZE
+007880                INTO WS-LINE
+007890         WRITE REPORT-REC FROM WS-LINE
+007900     END-IF.
+007910 8100-EXIT.
+007920     EXIT.
+007930*****************************************************************
+007940* 8200-WRITE-GL-EXTRACT - POST THE RUN'S ACCUMULATOR TOTALS TO
+007950*    THE GENERAL LEDGER EXTRACT FILE, ONE RECORD PER CATEGORY.
+007960*    CREDIT-TYPE ACTIVITY (CR) POSTS AS A CREDIT, ALL OTHER
+007970*    CATEGORIES POST AS DEBITS TO THEIR RESPECTIVE GL ACCOUNTS.
+007980*****************************************************************
+007990 8200-WRITE-GL-EXTRACT.
+008000     ACCEPT WS-BATCH-DATE FROM DATE YYYYMMDD
+008010     MOVE WS-GL-ACCT-CREDITS TO GL-ACCOUNT-CODE
+008020     SET GL-IS-CREDIT TO TRUE
+008030     MOVE WS-TOTAL-CREDITS TO GL-AMOUNT
+008040     MOVE WS-BATCH-DATE TO GL-BATCH-DATE
+008050     WRITE GL-POST-REC
+008060     MOVE WS-GL-ACCT-DEBITS TO GL-ACCOUNT-CODE
+008070     SET GL-IS-DEBIT TO TRUE
+008080     MOVE WS-TOTAL-DEBITS TO GL-AMOUNT
+008090     MOVE WS-BATCH-DATE TO GL-BATCH-DATE
+008100     WRITE GL-POST-REC
+008110     MOVE WS-GL-ACCT-REVERSALS TO GL-ACCOUNT-CODE
+008120     SET GL-IS-DEBIT TO TRUE
+008130     MOVE WS-TOTAL-REVERSALS TO GL-AMOUNT
+008140     MOVE WS-BATCH-DATE TO GL-BATCH-DATE
+008150     WRITE GL-POST-REC
+008160     MOVE WS-GL-ACCT-FEES TO GL-ACCOUNT-CODE
+008170     SET GL-IS-DEBIT TO TRUE
+008180     MOVE WS-TOTAL-FEES TO GL-AMOUNT
+008190     MOVE WS-BATCH-DATE TO GL-BATCH-DATE
+008200     WRITE GL-POST-REC.
+008210 8200-EXIT.
+008220     EXIT.
