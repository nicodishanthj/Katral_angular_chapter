@@ -0,0 +1,13 @@
+000100*****************************************************************
+000110* GLPOST.CPY
+000120*    GENERAL LEDGER POSTING EXTRACT RECORD LAYOUT, SHARED BY
+000130*    TRANSACTION-LOADER AND THE GL FEED SUBSYSTEM. ONE RECORD
+000140*    IS WRITTEN PER ACCUMULATOR CATEGORY AT THE END OF EACH RUN.
+000150*****************************************************************
+000160 01  GL-POST-REC.
+000170     05 GL-ACCOUNT-CODE        PIC X(10).
+000180     05 GL-DR-CR-IND           PIC X(01).
+000190        88 GL-IS-DEBIT                    VALUE 'D'.
+000200        88 GL-IS-CREDIT                   VALUE 'C'.
+000210     05 GL-AMOUNT              PIC S9(11)V99 COMP-3.
+000220     05 GL-BATCH-DATE          PIC 9(08).
